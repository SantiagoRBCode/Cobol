@@ -0,0 +1,949 @@
+000100******************************************************************
+000200* PROGRAM-ID. PAY0100.
+000300* AUTHOR.     E. CASTILLO - NOMINA/FONDOS TEAM.
+000400* INSTALLATION. DIRECCION DE SISTEMAS.
+000500* DATE-WRITTEN. 2014-03-11.
+000600* DATE-COMPILED.
+000700* PURPOSE.    DRIVES THE DAILY NOMINA/FONDOS CYCLE FOR EVERY
+000800*             EMPLOYEE ON THE EMPLOYEE MASTER FILE: WELCOME,
+000900*             DEPOSIT AND PAYROLL PROCESSING.
+001000* TECTONICS.  BUILD AND RUN PAY0101 BY ITSELF FIRST TO POPULATE
+001010*             EMPMAST, THEN:  cobc -x PAY0100.cbl -I copybooks
+001100*
+001200* MODIFICATION HISTORY.
+001300*   2014-03-11  ECR  ORIGINAL VERSION - SINGLE HARDCODED EMPLOYEE.
+001400*   2026-08-09  ECR  REPLACED THE HARDCODED NOMBRE/APELLIDO/
+001500*                    DIRECCION MOVES WITH A READ LOOP OVER THE
+001600*                    NEW EMPLOYEE-MASTER FILE SO THE JOB CAN
+001700*                    PROCESS THE WHOLE STAFF ROSTER IN ONE RUN.
+001800*   2026-08-10  ECR  FONDOS IS NOW CARRIED ON THE EMPLOYEE MASTER
+001900*                    RECORD INSTEAD OF RESETTING TO ZERO EACH
+002000*                    RUN: EMPMAST IS OPENED I-O, REWRITTEN AFTER
+002100*                    EVERY POST, AND EVERY DEPOSIT/NOMINA CREDIT
+002200*                    ALSO DROPS A RECORD ON THE NEW FONDOS
+002300*                    TRANSACTION LEDGER (FNDLEDG) FOR THE AUDIT
+002400*                    TRAIL.
+002500*   2026-08-11  ECR  ADDED OPERATOR SIGN-ON VALIDATION AHEAD OF
+002600*                    BIENVENIDA AND AN ACCESS AUDIT TRAIL (PAYAUD)
+002700*                    COVERING SIGN-ON, INGRESAR, RETIRAR AND
+002800*                    NOMINA.
+002900*   2026-08-12  ECR  NOMINA NO LONGER ASSUMES A FLAT 30-DAY MONTH.
+003000*                    THE OPERATOR NOW SUPPLIES THE PAY PERIOD AND
+003100*                    THE WEEKDAY ITS 1ST FALLS ON; THE WORK-DAY
+003200*                    LOOP AND THE NOMINA CREDIT ARE BOTH DRIVEN
+003250*                    OFF A LEAP-YEAR-AWARE DAYS-IN-MONTH TABLE
+003400*                    AND A WALK-BACK-FROM-MONTH-END SEARCH FOR THE
+003500*                    LAST WEEKDAY/NON-HOLIDAY DAY, WHICH IS NOW
+003550*                    THE ACTUAL PAYDAY.
+003700******************************************************************
+003800 IDENTIFICATION DIVISION.
+003900 PROGRAM-ID. PAY0100.
+004000 ENVIRONMENT DIVISION.
+004100 CONFIGURATION SECTION.
+004200 SOURCE-COMPUTER. GENERIC.
+004300 OBJECT-COMPUTER. GENERIC.
+004400 INPUT-OUTPUT SECTION.
+004500 FILE-CONTROL.
+004600     SELECT EMPLOYEE-MASTER-FILE ASSIGN TO "EMPMAST"
+004700         ORGANIZATION IS INDEXED
+004800         ACCESS MODE IS SEQUENTIAL
+004900         RECORD KEY IS EMP-ID
+005000         FILE STATUS IS WS-EMPMAST-STATUS.
+005100
+005200     SELECT FONDOS-LEDGER-FILE ASSIGN TO "FNDLEDG"
+005300         ORGANIZATION IS LINE SEQUENTIAL
+005400         FILE STATUS IS WS-LEDGER-STATUS.
+005500
+005600     SELECT PAY-STATEMENT-FILE ASSIGN TO "PAYSTMT"
+005700         ORGANIZATION IS LINE SEQUENTIAL
+005800         FILE STATUS IS WS-STATEMENT-STATUS.
+005900
+006000     SELECT PAY-CHECKPOINT-FILE ASSIGN TO "PAYCKPT"
+006100         ORGANIZATION IS INDEXED
+006200         ACCESS MODE IS DYNAMIC
+006300         RECORD KEY IS CKPT-EMP-ID
+006400         FILE STATUS IS WS-CHECKPOINT-STATUS.
+006500
+006600     SELECT PAY-AUDIT-FILE ASSIGN TO "PAYAUD"
+006700         ORGANIZATION IS LINE SEQUENTIAL
+006800         FILE STATUS IS WS-AUDIT-STATUS.
+006900 DATA DIVISION.
+007000 FILE SECTION.
+007100 FD  EMPLOYEE-MASTER-FILE
+007200     LABEL RECORDS ARE STANDARD.
+007300     COPY PAYEMP.
+007400
+007500 FD  FONDOS-LEDGER-FILE
+007600     LABEL RECORDS ARE STANDARD.
+007700     COPY PAYLEDG.
+007800
+007900 FD  PAY-STATEMENT-FILE
+008000     LABEL RECORDS ARE STANDARD.
+008100 01  RPT-RECORD                      PIC X(80).
+008200
+008300 FD  PAY-CHECKPOINT-FILE
+008400     LABEL RECORDS ARE STANDARD.
+008500     COPY PAYCKPT.
+008600
+008700 FD  PAY-AUDIT-FILE
+008800     LABEL RECORDS ARE STANDARD.
+008900     COPY PAYAUD.
+009000 WORKING-STORAGE SECTION.
+009100******************************************************************
+009200* FILE STATUS AND END-OF-FILE SWITCHES.
+009300******************************************************************
+009400 77  WS-EMPMAST-STATUS           PIC X(02) VALUE SPACES.
+009500 77  WS-LEDGER-STATUS            PIC X(02) VALUE SPACES.
+009600 77  WS-STATEMENT-STATUS         PIC X(02) VALUE SPACES.
+009700 77  WS-CHECKPOINT-STATUS        PIC X(02) VALUE SPACES.
+009800 77  WS-START-DAY                PIC 9(02) COMP VALUE 1.
+009810 77  WS-NOMINA-DONE-SW           PIC X(01) VALUE 'N'.
+009820     88  WS-NOMINA-DONE          VALUE 'Y'.
+009900 77  WS-AUDIT-STATUS             PIC X(02) VALUE SPACES.
+009910 77  WS-STATEMENT-NEW-SW         PIC X(01) VALUE 'N'.
+009920     88  WS-STATEMENT-NEW        VALUE 'Y'.
+010000 77  WS-EOF-EMPMAST-SW           PIC X(01) VALUE 'N'.
+010100     88  WS-EOF-EMPMAST          VALUE 'Y'.
+010200******************************************************************
+010300* OPERATOR SIGN-ON. THE OPERATOR MUST KEY THE EMPLOYEE ID THEY ARE
+010400* SIGNING ON TO SERVICE BEFORE BIENVENIDA RUNS; A MISMATCH OR AN
+010500* INACTIVE MASTER RECORD SKIPS THE EMPLOYEE ENTIRELY.
+010600******************************************************************
+010700 77  WS-OPERATOR-ID              PIC X(06) VALUE SPACES.
+010800 77  WS-SIGNON-OK-SW             PIC X(01) VALUE 'N'.
+010900     88  WS-SIGNON-OK            VALUE 'Y'.
+011000******************************************************************
+011100* TODAY'S DATE, USED TO STAMP EVERY LEDGER ENTRY.
+011200******************************************************************
+011300 01  WS-TODAY-DATE.
+011400     05  WS-TODAY-YEAR           PIC 9(04).
+011500     05  WS-TODAY-MONTH          PIC 9(02).
+011600     05  WS-TODAY-DAY            PIC 9(02).
+011700******************************************************************
+011800* WORK FIELDS USED TO BUILD ONE LEDGER RECORD AT A TIME. SET
+011900* THESE AND PERFORM 8200-WRITE-LEDGER-RECORD TO POST AN ENTRY.
+012000******************************************************************
+012100 77  WS-LEDGER-TYPE              PIC X(10) VALUE SPACES.
+012200 77  WS-LEDGER-GROSS-AMT         PIC S9(07)V99 VALUE ZERO.
+012300 77  WS-LEDGER-TAX-AMT           PIC S9(07)V99 VALUE ZERO.
+012400 77  WS-LEDGER-BENEFITS-AMT      PIC S9(07)V99 VALUE ZERO.
+012500 77  WS-LEDGER-GARNISH-AMT       PIC S9(07)V99 VALUE ZERO.
+012600 77  WS-LEDGER-NET-AMT           PIC S9(07)V99 VALUE ZERO.
+012700******************************************************************
+012800* WORK FIELDS USED TO BUILD ONE AUDIT RECORD AT A TIME. SET THESE
+012900* AND PERFORM 8100-WRITE-AUDIT-RECORD TO POST AN ENTRY.
+013000******************************************************************
+013100 77  WS-AUDIT-ACTION             PIC X(10) VALUE SPACES.
+013200 77  WS-AUDIT-RESULT-SW          PIC X(01) VALUE 'N'.
+013300     88  WS-AUDIT-RESULT-OK      VALUE 'Y'.
+013400******************************************************************
+013500* VALIDATION SWITCH AND LIMITS FOR INGRESAR/RETIRAR INPUT.
+013600******************************************************************
+013700 77  WS-VALID-AMT-SW             PIC X(01) VALUE 'N'.
+013800     88  WS-VALID-AMT            VALUE 'Y'.
+013900 77  PAY-MAX-DEPOSIT-AMT         PIC S9(05)V99 VALUE 50000.00.
+014000******************************************************************
+014100* PAYROLL DEDUCTIONS RATE TABLE - UPDATE THESE AS TAX/BENEFIT
+014200* RATES CHANGE. RATES ARE APPLIED AGAINST GROSS PAY.
+014300******************************************************************
+014400 77  PAY-GROSS-SALARY            PIC S9(07)V99 VALUE 1500.00.
+014500 77  PAY-TAX-RATE                PIC SV999      VALUE .150.
+014600 77  PAY-BENEFITS-RATE           PIC SV999      VALUE .050.
+014700 77  WS-GROSS-PAY                PIC S9(07)V99 VALUE ZERO.
+014800 77  WS-TAX-AMT                  PIC S9(07)V99 VALUE ZERO.
+014900 77  WS-BENEFITS-AMT             PIC S9(07)V99 VALUE ZERO.
+015000 77  WS-NET-PAY                  PIC S9(07)V99 VALUE ZERO.
+015100******************************************************************
+015200* DAILY INTEREST RATE APPLIED TO FONDOS AT THE END OF EACH NOMINA
+015300* WORK DAY. PAY-INTEREST-RATE IS THE DAILY RATE ITSELF, NOT AN
+015400* ANNUAL RATE DIVIDED DOWN, SO IT CAN BE REPRICED DIRECTLY.
+015500******************************************************************
+015600 77  PAY-INTEREST-RATE           PIC SV9(05)    VALUE .00015.
+015700 77  WS-INTEREST-AMT             PIC S9(07)V99 VALUE ZERO.
+015800******************************************************************
+015900* PAYROLL CALENDAR - THE OPERATOR SUPPLIES THE MONTH BEING RUN AND
+016000* THE DAY-OF-WEEK ITS 1ST FALLS ON; THE DAYS-IN-MONTH TABLE BELOW
+016100* (WITH FEBRUARY ADJUSTED FOR LEAP YEARS AT RUN TIME) AND THE
+016200* HOLIDAY TABLE DRIVE WHICH CALENDAR DAY NOMINA ACTUALLY PAYS ON.
+016300******************************************************************
+016400 77  WS-PAY-YEAR                 PIC 9(04) VALUE ZERO.
+016500 77  WS-PAY-MONTH                PIC 9(02) VALUE ZERO.
+016600 77  WS-FIRST-WEEKDAY            PIC 9(01) VALUE 1.
+016700 77  WS-PAY-PERIOD               PIC 9(06) VALUE ZERO.
+016800******************************************************************
+016900* DAY-OF-WEEK CODES: 1=LUNES 2=MARTES 3=MIERCOLES 4=JUEVES
+017000* 5=VIERNES 6=SABADO 7=DOMINGO.
+017100******************************************************************
+017200 01  PAY-MONTH-DAYS-DATA.
+017300     05  FILLER                  PIC 9(02) VALUE 31.
+017400     05  FILLER                  PIC 9(02) VALUE 28.
+017500     05  FILLER                  PIC 9(02) VALUE 31.
+017600     05  FILLER                  PIC 9(02) VALUE 30.
+017700     05  FILLER                  PIC 9(02) VALUE 31.
+017800     05  FILLER                  PIC 9(02) VALUE 30.
+017900     05  FILLER                  PIC 9(02) VALUE 31.
+018000     05  FILLER                  PIC 9(02) VALUE 31.
+018100     05  FILLER                  PIC 9(02) VALUE 30.
+018200     05  FILLER                  PIC 9(02) VALUE 31.
+018300     05  FILLER                  PIC 9(02) VALUE 30.
+018400     05  FILLER                  PIC 9(02) VALUE 31.
+018500 01  PAY-MONTH-DAYS REDEFINES PAY-MONTH-DAYS-DATA.
+018600     05  PAY-DAYS-IN-MONTH       PIC 9(02) OCCURS 12 TIMES.
+018700******************************************************************
+018800* HOLIDAY TABLE - CALENDAR DAY NUMBERS, WITHIN THE MONTH BEING
+018900* RUN, THAT NOMINA WILL NOT TREAT AS A BUSINESS DAY. UNUSED
+019000* ENTRIES ARE ZERO.
+019100******************************************************************
+019200 01  PAY-HOLIDAY-TABLE-DATA.
+019300     05  FILLER                  PIC 9(02) VALUE ZERO.
+019400     05  FILLER                  PIC 9(02) VALUE ZERO.
+019500     05  FILLER                  PIC 9(02) VALUE ZERO.
+019600     05  FILLER                  PIC 9(02) VALUE ZERO.
+019700     05  FILLER                  PIC 9(02) VALUE ZERO.
+019800 01  PAY-HOLIDAY-TABLE REDEFINES PAY-HOLIDAY-TABLE-DATA.
+019900     05  PAY-HOLIDAY-DAY         PIC 9(02) OCCURS 5 TIMES.
+020000 77  PAY-DAYS-THIS-MONTH         PIC 9(02) VALUE ZERO.
+020100 77  PAY-PAYDAY                  PIC 9(02) VALUE ZERO.
+020200 77  WS-CAL-SUB                  PIC 9(02) COMP VALUE ZERO.
+020300 77  WS-CAL-DOW                  PIC 9(01) COMP VALUE ZERO.
+020400 77  WS-CAL-DOW-REM              PIC 9(01) COMP VALUE ZERO.
+020500 77  WS-CAL-IS-BUSINESS-SW       PIC X(01) VALUE 'N'.
+020600     88  WS-CAL-IS-BUSINESS      VALUE 'Y'.
+020700 77  WS-LEAP-REM-4               PIC 9(02) COMP VALUE ZERO.
+020800 77  WS-LEAP-REM-100             PIC 9(02) COMP VALUE ZERO.
+020900 77  WS-LEAP-REM-400             PIC 9(03) COMP VALUE ZERO.
+021000 77  WS-LEAP-YEAR-SW             PIC X(01) VALUE 'N'.
+021100     88  WS-LEAP-YEAR            VALUE 'Y'.
+021200 77  WS-LEAP-QUOTIENT            PIC 9(04) COMP VALUE ZERO.
+021300 77  WS-HOL-SUB                  PIC 9(02) COMP VALUE ZERO.
+021400 77  WS-CAL-DOW-CALC             PIC S9(04) COMP VALUE ZERO.
+021500******************************************************************
+021600* MONTH-TO-DATE ACCUMULATORS FOR THE STATEMENT SUMMARY. RESET FOR
+021700* EACH EMPLOYEE AT THE TOP OF 2000-PROCESS-EMPLOYEE.
+021800******************************************************************
+021900 77  WS-TOTAL-DEPOSITOS          PIC S9(07)V99 VALUE ZERO.
+022000 77  WS-TOTAL-RETIROS            PIC S9(07)V99 VALUE ZERO.
+022100 77  WS-TOTAL-NOMINA             PIC S9(07)V99 VALUE ZERO.
+022200 77  WS-TOTAL-INTERES            PIC S9(07)V99 VALUE ZERO.
+022300******************************************************************
+022400* ONE DETAIL OR SUMMARY LINE OF THE STATEMENT, BUILT HERE AND
+022500* MOVED TO RPT-RECORD BEFORE IT IS WRITTEN.
+022600******************************************************************
+022700 01  WS-RPT-LINE.
+022800     05  WS-RPT-EMP-ID           PIC X(06).
+022900     05  FILLER                  PIC X(02) VALUE SPACES.
+023000     05  WS-RPT-DIA              PIC ZZ9.
+023100     05  FILLER                  PIC X(02) VALUE SPACES.
+023200     05  WS-RPT-ACTIVIDAD        PIC X(12).
+023300     05  FILLER                  PIC X(02) VALUE SPACES.
+023400     05  WS-RPT-MONTO            PIC -(6)9.99.
+023500     05  FILLER                  PIC X(02) VALUE SPACES.
+023600     05  WS-RPT-FONDOS           PIC -(6)9.99.
+023700 77  WS-RPT-TEXT                 PIC X(80) VALUE SPACES.
+023800******************************************************************
+023900* ORIGINAL WORKING-STORAGE - NOW LOADED PER EMPLOYEE FROM THE
+024000* EMPLOYEE MASTER RECORD INSTEAD OF BEING HARDCODED.
+024100******************************************************************
+024200 01  NOMBRE                      PIC X(20).
+024300 01  APELLIDO                    PIC X(20).
+024400 01  DIRECCION                   PIC X(20).
+024500 01  FONDOS                      PIC S9(07)V99 VALUE ZERO.
+024600 01  INGRESO                     PIC S9(05)V99 VALUE ZERO.
+024700 01  RETIRO                      PIC S9(05)V99 VALUE ZERO.
+024800 01  CONTADOR                    PIC 9(02) COMP VALUE ZERO.
+024900 PROCEDURE DIVISION.
+025000******************************************************************
+025100* 0000-MAINLINE - OPEN THE ROSTER, PROCESS EVERY EMPLOYEE ON IT,
+025200* CLOSE UP AND STOP.
+025300******************************************************************
+025400 0000-MAINLINE.
+025500     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+025600     PERFORM 2000-PROCESS-EMPLOYEE THRU 2000-EXIT
+025700         UNTIL WS-EOF-EMPMAST
+025800     PERFORM 9000-TERMINATE THRU 9000-EXIT
+025900     STOP RUN.
+026000******************************************************************
+026100* 1000-INITIALIZE - OPEN THE EMPLOYEE MASTER FILE AND PRIME THE
+026200* READ LOOP WITH THE FIRST RECORD.
+026300******************************************************************
+026400 1000-INITIALIZE.
+026500     ACCEPT WS-TODAY-DATE FROM DATE YYYYMMDD
+026600
+026700     OPEN I-O EMPLOYEE-MASTER-FILE
+026800     IF WS-EMPMAST-STATUS NOT = "00"
+026900         DISPLAY "PAY0100 - NO SE PUDO ABRIR EMPMAST, ESTADO "
+027000             WS-EMPMAST-STATUS
+027100         MOVE "Y" TO WS-EOF-EMPMAST-SW
+027200     END-IF
+027300
+027400     OPEN EXTEND FONDOS-LEDGER-FILE
+027500     IF WS-LEDGER-STATUS = "35"
+027600         OPEN OUTPUT FONDOS-LEDGER-FILE
+027700     END-IF
+027800     IF WS-LEDGER-STATUS NOT = "00"
+027900         DISPLAY "PAY0100 - NO SE PUDO ABRIR FNDLEDG, ESTADO "
+028000             WS-LEDGER-STATUS
+028100         MOVE "Y" TO WS-EOF-EMPMAST-SW
+028200     END-IF
+028300
+028400     OPEN EXTEND PAY-STATEMENT-FILE
+028410     IF WS-STATEMENT-STATUS = "35"
+028420         OPEN OUTPUT PAY-STATEMENT-FILE
+028430         MOVE "Y" TO WS-STATEMENT-NEW-SW
+028440     END-IF
+028500     IF WS-STATEMENT-STATUS NOT = "00"
+028600         DISPLAY "PAY0100 - NO SE PUDO ABRIR PAYSTMT, ESTADO "
+028700             WS-STATEMENT-STATUS
+028800         MOVE "Y" TO WS-EOF-EMPMAST-SW
+028900     ELSE
+028910         IF WS-STATEMENT-NEW
+029000             PERFORM 1400-WRITE-REPORT-HEADER THRU 1400-EXIT
+029010         END-IF
+029100     END-IF
+029200
+029300     OPEN I-O PAY-CHECKPOINT-FILE
+029400     IF WS-CHECKPOINT-STATUS = "35"
+029500         OPEN OUTPUT PAY-CHECKPOINT-FILE
+029600         CLOSE PAY-CHECKPOINT-FILE
+029700         OPEN I-O PAY-CHECKPOINT-FILE
+029800     END-IF
+029900     IF WS-CHECKPOINT-STATUS NOT = "00"
+030000         DISPLAY "PAY0100 - NO SE PUDO ABRIR PAYCKPT, ESTADO "
+030100             WS-CHECKPOINT-STATUS
+030200         MOVE "Y" TO WS-EOF-EMPMAST-SW
+030300     END-IF
+030400
+030500     OPEN EXTEND PAY-AUDIT-FILE
+030600     IF WS-AUDIT-STATUS = "35"
+030700         OPEN OUTPUT PAY-AUDIT-FILE
+030800     END-IF
+030900     IF WS-AUDIT-STATUS NOT = "00"
+031000         DISPLAY "PAY0100 - NO SE PUDO ABRIR PAYAUD, ESTADO "
+031100             WS-AUDIT-STATUS
+031200         MOVE "Y" TO WS-EOF-EMPMAST-SW
+031300     END-IF
+031400
+031500     PERFORM 1600-ACCEPT-PAY-PERIOD THRU 1600-EXIT
+031600     PERFORM 1500-COMPUTE-CALENDAR THRU 1500-EXIT
+031700
+031800     IF NOT WS-EOF-EMPMAST
+031900         PERFORM 1100-READ-EMPMAST THRU 1100-EXIT
+032000     END-IF.
+032100 1000-EXIT.
+032200     EXIT.
+032300******************************************************************
+032400* 1100-READ-EMPMAST - READ THE NEXT EMPLOYEE MASTER RECORD.
+032500******************************************************************
+032600 1100-READ-EMPMAST.
+032700     READ EMPLOYEE-MASTER-FILE
+032800         AT END
+032900             MOVE "Y" TO WS-EOF-EMPMAST-SW
+033000     END-READ.
+033100 1100-EXIT.
+033200     EXIT.
+033300******************************************************************
+033400* 1400-WRITE-REPORT-HEADER - WRITE THE TITLE LINES FOR THE
+033500* STATEMENT REPORT, ONCE, AT THE START OF THE RUN.
+033600******************************************************************
+033700 1400-WRITE-REPORT-HEADER.
+033800     MOVE "ESTADO DE CUENTA MENSUAL DE FONDOS" TO WS-RPT-TEXT
+033900     PERFORM 8400-WRITE-REPORT-TEXT THRU 8400-EXIT
+034000     MOVE SPACES TO WS-RPT-TEXT
+034100     STRING "EMP-ID" SPACE SPACE "DIA" SPACE SPACE "ACTIVIDAD"
+034200         SPACE SPACE "MONTO" SPACE SPACE "FONDOS"
+034300         DELIMITED BY SIZE INTO WS-RPT-TEXT
+034400     PERFORM 8400-WRITE-REPORT-TEXT THRU 8400-EXIT.
+034500 1400-EXIT.
+034600     EXIT.
+034700******************************************************************
+034800* 1600-ACCEPT-PAY-PERIOD - ASK THE OPERATOR WHICH CALENDAR MONTH
+034900* NOMINA IS RUNNING FOR, AND WHAT DAY OF THE WEEK THE 1ST OF THAT
+035000* MONTH FALLS ON, SO THE WORK-DAY LOOP CAN BE SIZED AND THE
+035100* PAYDAY CAN BE FOUND WITHOUT A HARDCODED 30-DAY MONTH. A ZERO
+035200* MONTH DEFAULTS THE WHOLE PERIOD TO TODAY'S SYSTEM DATE.
+035300******************************************************************
+035400 1600-ACCEPT-PAY-PERIOD.
+035500     DISPLAY "AFNO Y MES A PROCESAR (AAAAMM, 0 PARA HOY): "
+035600         WITH NO ADVANCING
+035700     ACCEPT WS-PAY-PERIOD
+035800     DISPLAY "PRIMER DIA DE LA SEMANA DEL MES (1=LUN..7=DOM): "
+035900         WITH NO ADVANCING
+036000     ACCEPT WS-FIRST-WEEKDAY
+036100
+036200     IF WS-PAY-PERIOD = ZERO
+036300         MOVE WS-TODAY-YEAR TO WS-PAY-YEAR
+036400         MOVE WS-TODAY-MONTH TO WS-PAY-MONTH
+036500     ELSE
+036600         DIVIDE WS-PAY-PERIOD BY 100
+036700             GIVING WS-PAY-YEAR REMAINDER WS-PAY-MONTH
+036710         IF WS-PAY-MONTH < 1 OR WS-PAY-MONTH > 12
+036720             DISPLAY "PAY0100 - MES INVALIDO EN " WS-PAY-PERIOD
+036730                 ", SE USA EL MES ACTUAL"
+036740             MOVE WS-TODAY-YEAR TO WS-PAY-YEAR
+036750             MOVE WS-TODAY-MONTH TO WS-PAY-MONTH
+036760         END-IF
+036800     END-IF
+036900
+037000     IF WS-FIRST-WEEKDAY < 1 OR WS-FIRST-WEEKDAY > 7
+037100         MOVE 1 TO WS-FIRST-WEEKDAY
+037200     END-IF.
+037300 1600-EXIT.
+037400     EXIT.
+037500******************************************************************
+037600* 1500-COMPUTE-CALENDAR - SIZE THE MONTH (LEAP-YEAR AWARE) AND
+037700* WALK BACKWARD FROM ITS LAST CALENDAR DAY TO FIND THE LAST
+037800* BUSINESS DAY, WHICH IS WHEN NOMINA ACTUALLY PAYS.
+037900******************************************************************
+038000 1500-COMPUTE-CALENDAR.
+038100     PERFORM 1510-CHECK-LEAP-YEAR THRU 1510-EXIT
+038200     MOVE PAY-DAYS-IN-MONTH(WS-PAY-MONTH) TO PAY-DAYS-THIS-MONTH
+038300     IF WS-PAY-MONTH = 2 AND WS-LEAP-YEAR
+038400         ADD 1 TO PAY-DAYS-THIS-MONTH
+038500     END-IF
+038600
+038700     MOVE PAY-DAYS-THIS-MONTH TO WS-CAL-SUB
+038800     MOVE 'N' TO WS-CAL-IS-BUSINESS-SW
+038900     PERFORM 1520-TEST-BUSINESS-DAY THRU 1520-EXIT
+039000         UNTIL WS-CAL-IS-BUSINESS
+039100     MOVE WS-CAL-SUB TO PAY-PAYDAY
+039200     DISPLAY "PAY0100 - PERIODO " WS-PAY-MONTH "/" WS-PAY-YEAR
+039300         " DIAS: " PAY-DAYS-THIS-MONTH " DIA DE PAGO: "
+039310         PAY-PAYDAY.
+039400 1500-EXIT.
+039500     EXIT.
+039600******************************************************************
+039700* 1510-CHECK-LEAP-YEAR - SET WS-LEAP-YEAR-SW USING ONLY DIVIDE/
+039800* REMAINDER ARITHMETIC.
+039900******************************************************************
+040000 1510-CHECK-LEAP-YEAR.
+040100     MOVE 'N' TO WS-LEAP-YEAR-SW
+040200     DIVIDE WS-PAY-YEAR BY 4
+040300         GIVING WS-LEAP-QUOTIENT REMAINDER WS-LEAP-REM-4
+040400     IF WS-LEAP-REM-4 = ZERO
+040500         DIVIDE WS-PAY-YEAR BY 100
+040600             GIVING WS-LEAP-QUOTIENT REMAINDER WS-LEAP-REM-100
+040700         IF WS-LEAP-REM-100 NOT = ZERO
+040800             SET WS-LEAP-YEAR TO TRUE
+040900         ELSE
+041000             DIVIDE WS-PAY-YEAR BY 400
+041100                 GIVING WS-LEAP-QUOTIENT REMAINDER WS-LEAP-REM-400
+041200             IF WS-LEAP-REM-400 = ZERO
+041300                 SET WS-LEAP-YEAR TO TRUE
+041400             END-IF
+041500         END-IF
+041600     END-IF.
+041700 1510-EXIT.
+041800     EXIT.
+041900******************************************************************
+042000* 1520-TEST-BUSINESS-DAY - TEST WHETHER WS-CAL-SUB IS A MONDAY-
+042100* FRIDAY, NON-HOLIDAY DAY; IF NOT, STEP BACK ONE CALENDAR DAY SO
+042200* THE CALLER'S PERFORM UNTIL TRIES AGAIN.
+042300******************************************************************
+042400 1520-TEST-BUSINESS-DAY.
+042500     MOVE 'Y' TO WS-CAL-IS-BUSINESS-SW
+042600     COMPUTE WS-CAL-DOW-CALC =
+042700         WS-FIRST-WEEKDAY - 1 + WS-CAL-SUB - 1
+042800     DIVIDE WS-CAL-DOW-CALC BY 7
+042900         GIVING WS-LEAP-QUOTIENT REMAINDER WS-CAL-DOW-REM
+043000     COMPUTE WS-CAL-DOW = WS-CAL-DOW-REM + 1
+043100     IF WS-CAL-DOW > 5
+043200         MOVE 'N' TO WS-CAL-IS-BUSINESS-SW
+043300     END-IF
+043400
+043500     IF WS-CAL-IS-BUSINESS
+043600         PERFORM 1524-CHECK-ONE-HOLIDAY THRU 1524-EXIT
+043700             VARYING WS-HOL-SUB FROM 1 BY 1 UNTIL WS-HOL-SUB > 5
+043800     END-IF
+043900
+044000     IF NOT WS-CAL-IS-BUSINESS
+044100         SUBTRACT 1 FROM WS-CAL-SUB
+044200     END-IF.
+044300 1520-EXIT.
+044400     EXIT.
+044500******************************************************************
+044600* 1524-CHECK-ONE-HOLIDAY - IF THE CURRENT HOLIDAY TABLE ENTRY
+044700* MATCHES WS-CAL-SUB, THE DAY IS NOT A BUSINESS DAY.
+044800******************************************************************
+044900 1524-CHECK-ONE-HOLIDAY.
+045000     IF PAY-HOLIDAY-DAY(WS-HOL-SUB) = WS-CAL-SUB
+045100             AND PAY-HOLIDAY-DAY(WS-HOL-SUB) NOT = ZERO
+045200         MOVE 'N' TO WS-CAL-IS-BUSINESS-SW
+045300     END-IF.
+045400 1524-EXIT.
+045500     EXIT.
+045600******************************************************************
+045700* 2000-PROCESS-EMPLOYEE - LOAD THE CURRENT EMPLOYEE INTO THE
+045800* WORKING FIELDS THAT BIENVENIDA/INGRESAR/NOMINA ALREADY USE, RUN
+045900* THE CYCLE FOR THEM, THEN MOVE ON TO THE NEXT RECORD.
+046000******************************************************************
+046100 2000-PROCESS-EMPLOYEE.
+046200     MOVE EMP-NOMBRE             TO NOMBRE
+046300     MOVE EMP-APELLIDO           TO APELLIDO
+046400     MOVE EMP-DIRECCION          TO DIRECCION
+046500     MOVE EMP-FONDOS             TO FONDOS
+046600     MOVE ZERO TO WS-TOTAL-DEPOSITOS WS-TOTAL-RETIROS
+046700         WS-TOTAL-NOMINA WS-TOTAL-INTERES
+046800
+046900     PERFORM 2100-SIGN-ON THRU 2100-EXIT
+047000     IF WS-SIGNON-OK
+047100         PERFORM 2200-BIENVENIDA THRU 2200-EXIT
+047200         PERFORM 2300-INGRESAR THRU 2300-EXIT
+047300         PERFORM 2400-RETIRAR THRU 2400-EXIT
+047400         PERFORM 2500-NOMINA THRU 2500-EXIT
+047500     END-IF
+047600
+047700     PERFORM 1100-READ-EMPMAST THRU 1100-EXIT.
+047800 2000-EXIT.
+047900     EXIT.
+048000******************************************************************
+048100* 2100-SIGN-ON - ACCEPT THE OPERATOR ID FOR THIS EMPLOYEE'S
+048200* TRANSACTIONS AND VALIDATE IT AGAINST THE EMPLOYEE MASTER BEFORE
+048300* ANY FONDOS ACTIVITY IS ALLOWED. LOGS A SIGN-ON AUDIT RECORD
+048400* EITHER WAY.
+048500******************************************************************
+048600 2100-SIGN-ON.
+048700     MOVE "N" TO WS-SIGNON-OK-SW
+048800     DISPLAY "INGRESE ID DE OPERADOR PARA " EMP-ID ": "
+048900         WITH NO ADVANCING
+049000     ACCEPT WS-OPERATOR-ID
+049100
+049200     IF WS-OPERATOR-ID = EMP-ID AND EMP-STATUS-ACTIVE
+049300         MOVE "Y" TO WS-SIGNON-OK-SW
+049400         MOVE "Y" TO WS-AUDIT-RESULT-SW
+049500         DISPLAY "ACCESO AUTORIZADO."
+049600     ELSE
+049700         MOVE "N" TO WS-AUDIT-RESULT-SW
+049800         DISPLAY "ACCESO RECHAZADO - ID DE OPERADOR NO VALIDO."
+049900     END-IF
+050000
+050100     MOVE "SIGNON" TO WS-AUDIT-ACTION
+050200     PERFORM 8100-WRITE-AUDIT-RECORD THRU 8100-EXIT.
+050300 2100-EXIT.
+050400     EXIT.
+050500******************************************************************
+050600* 2200-BIENVENIDA - GREET THE EMPLOYEE CURRENTLY BEING PROCESSED.
+050700******************************************************************
+050800 2200-BIENVENIDA.
+050900     DISPLAY "Bienvenido," NOMBRE APELLIDO.
+051000 2200-EXIT.
+051100     EXIT.
+051200******************************************************************
+051300* 2300-INGRESAR - ACCEPT A DEPOSIT AMOUNT FROM THE OPERATOR,
+051400* RE-PROMPTING UNTIL IT IS WITHIN RANGE, AND POST IT TO FONDOS.
+051500******************************************************************
+051600 2300-INGRESAR.
+051700     MOVE 0 TO CONTADOR
+051800     MOVE 'N' TO WS-VALID-AMT-SW
+051900     DISPLAY "Que cantidad te gustaria ingresar?"
+052000     PERFORM 2310-ACCEPT-INGRESO THRU 2310-EXIT
+052100         UNTIL WS-VALID-AMT
+052200     IF INGRESO = 0
+052300         GO TO 2300-EXIT
+052400     END-IF
+052500     ADD INGRESO TO FONDOS
+052600
+052700     MOVE FONDOS TO EMP-FONDOS
+052800     REWRITE EMP-MASTER-RECORD
+052900     IF WS-EMPMAST-STATUS NOT = "00"
+053000         DISPLAY "PAY0100 - NO SE PUDO GRABAR EMPMAST, ESTADO "
+053100             WS-EMPMAST-STATUS
+053200     END-IF
+053300
+053400     MOVE "DEPOSITO" TO WS-LEDGER-TYPE
+053500     MOVE INGRESO TO WS-LEDGER-GROSS-AMT
+053600     MOVE INGRESO TO WS-LEDGER-NET-AMT
+053700     MOVE ZERO TO WS-LEDGER-TAX-AMT WS-LEDGER-BENEFITS-AMT
+053800         WS-LEDGER-GARNISH-AMT
+053900     PERFORM 8200-WRITE-LEDGER-RECORD THRU 8200-EXIT
+054000     ADD INGRESO TO WS-TOTAL-DEPOSITOS
+054100     MOVE WS-TODAY-DAY TO WS-RPT-DIA
+054200     MOVE "DEPOSITO" TO WS-RPT-ACTIVIDAD
+054300     MOVE INGRESO TO WS-RPT-MONTO
+054400     PERFORM 8300-WRITE-REPORT-LINE THRU 8300-EXIT
+054500     MOVE "INGRESAR" TO WS-AUDIT-ACTION
+054600     MOVE "Y" TO WS-AUDIT-RESULT-SW
+054700     PERFORM 8100-WRITE-AUDIT-RECORD THRU 8100-EXIT
+054800     DISPLAY "Tus fondos son:" FONDOS.
+054900 2300-EXIT.
+055000     EXIT.
+055100******************************************************************
+055200* 2310-ACCEPT-INGRESO - ACCEPT ONE DEPOSIT AMOUNT AND VALIDATE IT.
+055300* A NEGATIVE AMOUNT OR ONE OVER PAY-MAX-DEPOSIT-AMT IS REJECTED
+055400* WITH A RE-PROMPT INSTEAD OF BEING POSTED AS-IS; ZERO MEANS THE
+055500* OPERATOR IS DONE AND IS ALWAYS ACCEPTED.
+055600******************************************************************
+055700 2310-ACCEPT-INGRESO.
+055800     ACCEPT INGRESO
+055900     IF INGRESO = 0
+056000         SET WS-VALID-AMT TO TRUE
+056100     ELSE
+056200         IF INGRESO < 0 OR INGRESO > PAY-MAX-DEPOSIT-AMT
+056300             DISPLAY "Monto invalido, ingrese de nuevo "
+056400                 "(0 para salir)"
+056500         ELSE
+056600             SET WS-VALID-AMT TO TRUE
+056700         END-IF
+056800     END-IF.
+056900 2310-EXIT.
+057000     EXIT.
+057100******************************************************************
+057200* 2400-RETIRAR - ACCEPT A WITHDRAWAL AMOUNT FROM THE OPERATOR,
+057300* RE-PROMPTING UNTIL IT IS VALID, AND POST IT AGAINST FONDOS,
+057400* REFUSING TO OVERDRAW THE BALANCE.
+057500******************************************************************
+057600 2400-RETIRAR.
+057700     MOVE 'N' TO WS-VALID-AMT-SW
+057800     DISPLAY "Que cantidad te gustaria retirar?"
+057900     PERFORM 2410-ACCEPT-RETIRO THRU 2410-EXIT
+058000         UNTIL WS-VALID-AMT
+058100     IF RETIRO = 0
+058200         GO TO 2400-EXIT
+058300     END-IF
+058400
+058500     IF RETIRO > FONDOS
+058600         DISPLAY "Fondos insuficientes para ese retiro"
+058700         MOVE "RETIRAR" TO WS-AUDIT-ACTION
+058800         MOVE "N" TO WS-AUDIT-RESULT-SW
+058900         PERFORM 8100-WRITE-AUDIT-RECORD THRU 8100-EXIT
+059000         GO TO 2400-EXIT
+059100     END-IF
+059200
+059300     SUBTRACT RETIRO FROM FONDOS
+059400
+059500     MOVE FONDOS TO EMP-FONDOS
+059600     REWRITE EMP-MASTER-RECORD
+059700     IF WS-EMPMAST-STATUS NOT = "00"
+059800         DISPLAY "PAY0100 - NO SE PUDO GRABAR EMPMAST, ESTADO "
+059900             WS-EMPMAST-STATUS
+060000     END-IF
+060100
+060200     MOVE "RETIRO" TO WS-LEDGER-TYPE
+060300     MOVE RETIRO TO WS-LEDGER-GROSS-AMT
+060400     MOVE RETIRO TO WS-LEDGER-NET-AMT
+060500     MOVE ZERO TO WS-LEDGER-TAX-AMT WS-LEDGER-BENEFITS-AMT
+060600         WS-LEDGER-GARNISH-AMT
+060700     PERFORM 8200-WRITE-LEDGER-RECORD THRU 8200-EXIT
+060800     ADD RETIRO TO WS-TOTAL-RETIROS
+060900     MOVE WS-TODAY-DAY TO WS-RPT-DIA
+061000     MOVE "RETIRO" TO WS-RPT-ACTIVIDAD
+061100     MOVE RETIRO TO WS-RPT-MONTO
+061200     PERFORM 8300-WRITE-REPORT-LINE THRU 8300-EXIT
+061300     MOVE "RETIRAR" TO WS-AUDIT-ACTION
+061400     MOVE "Y" TO WS-AUDIT-RESULT-SW
+061500     PERFORM 8100-WRITE-AUDIT-RECORD THRU 8100-EXIT
+061600     DISPLAY "Tus fondos son:" FONDOS.
+061700 2400-EXIT.
+061800     EXIT.
+061900******************************************************************
+062000* 2410-ACCEPT-RETIRO - ACCEPT ONE WITHDRAWAL AMOUNT AND VALIDATE
+062100* IT. A NEGATIVE AMOUNT IS REJECTED WITH A RE-PROMPT INSTEAD OF
+062200* BEING POSTED AS-IS (SUBTRACTING A NEGATIVE AMOUNT WOULD INCREASE
+062300* FONDOS); ZERO MEANS THE OPERATOR IS DONE AND IS ALWAYS ACCEPTED.
+062400******************************************************************
+062500 2410-ACCEPT-RETIRO.
+062600     ACCEPT RETIRO
+062700     IF RETIRO = 0
+062800         SET WS-VALID-AMT TO TRUE
+062900     ELSE
+063000         IF RETIRO < 0
+063100             DISPLAY "Monto invalido, ingrese de nuevo "
+063200                 "(0 para salir)"
+063300         ELSE
+063400             SET WS-VALID-AMT TO TRUE
+063500         END-IF
+063600     END-IF.
+063700 2410-EXIT.
+063800     EXIT.
+063900******************************************************************
+064000* 2500-NOMINA - RUN THE PAYROLL CYCLE FOR THE CURRENT EMPLOYEE
+064100* OVER PAY-DAYS-THIS-MONTH WORK DAYS, CREDITING THE FLAT NOMINA
+064200* AMOUNT ON PAY-PAYDAY (THE LAST BUSINESS DAY OF THE PERIOD
+064300* ACCEPTED IN 1600-ACCEPT-PAY-PERIOD/1500-COMPUTE-CALENDAR).
+064400******************************************************************
+064500 2500-NOMINA.
+064600     PERFORM 2510-READ-CHECKPOINT THRU 2510-EXIT
+064610     IF WS-NOMINA-DONE
+064620         DISPLAY "PAY0100 - " EMP-ID
+064630             " YA TIENE LA NOMINA DE ESTE PERIODO COMPLETA, SE"
+064640             " OMITE"
+064650     ELSE
+064700         PERFORM 2520-PROCESS-ONE-DAY THRU 2520-EXIT
+064800             VARYING CONTADOR FROM WS-START-DAY BY 1
+064900             UNTIL CONTADOR > PAY-DAYS-THIS-MONTH
+065000         PERFORM 2530-CLEAR-CHECKPOINT THRU 2530-EXIT
+065100         PERFORM 2540-WRITE-MONTH-END-SUMMARY THRU 2540-EXIT
+065110     END-IF.
+065200 2500-EXIT.
+065300     EXIT.
+065400******************************************************************
+065500* 2510-READ-CHECKPOINT - IF A CHECKPOINT WAS LEFT BEHIND BY AN
+065600* INTERRUPTED RUN FOR THIS SAME PAY PERIOD, RESUME THE DAY LOOP
+065700* AFTER THE LAST DAY IT COMPLETED INSTEAD OF STARTING OVER AT
+065710* DAY 1, RELOADING THE WS-TOTAL-xxx REPORT ACCUMULATORS FROM THE
+065720* CHECKPOINT SO THE MONTH-END SUMMARY STILL REFLECTS WHATEVER THE
+065730* DEAD RUN ALREADY POSTED. A CHECKPOINT ALREADY MARKED COMPLETE
+065810* FOR THIS SAME PAY PERIOD MEANS THE MONTH WAS ALREADY PAID, SO
+065820* THE DAY LOOP IS SKIPPED ENTIRELY RATHER THAN RE-CREDITING
+065830* NOMINA/INTEREST A SECOND TIME. A CHECKPOINT FOR A DIFFERENT
+065840* YEAR/MONTH IS IGNORED.
+065900******************************************************************
+066000 2510-READ-CHECKPOINT.
+066100     MOVE 1 TO WS-START-DAY
+066110     MOVE "N" TO WS-NOMINA-DONE-SW
+066200     MOVE EMP-ID TO CKPT-EMP-ID
+066300     READ PAY-CHECKPOINT-FILE
+066400         INVALID KEY
+066500             CONTINUE
+066600         NOT INVALID KEY
+066610             IF CKPT-YEAR = WS-PAY-YEAR
+066620                 AND CKPT-MONTH = WS-PAY-MONTH
+066700                 IF CKPT-IN-PROGRESS
+067000                     COMPUTE WS-START-DAY = CKPT-CONTADOR + 1
+067010                     MOVE CKPT-TOTAL-DEPOSITOS
+067012                         TO WS-TOTAL-DEPOSITOS
+067020                     MOVE CKPT-TOTAL-RETIROS TO WS-TOTAL-RETIROS
+067030                     MOVE CKPT-TOTAL-NOMINA TO WS-TOTAL-NOMINA
+067040                     MOVE CKPT-TOTAL-INTERES TO WS-TOTAL-INTERES
+067100                     DISPLAY "PAY0100 - REANUDANDO " EMP-ID
+067200                         " EN EL DIA " WS-START-DAY
+067210                 ELSE
+067220                     IF CKPT-COMPLETE
+067230                         SET WS-NOMINA-DONE TO TRUE
+067240                     END-IF
+067300             END-IF
+067310             END-IF
+067400     END-READ.
+067500 2510-EXIT.
+067600     EXIT.
+067700 2520-PROCESS-ONE-DAY.
+067800     DISPLAY "Hoy es Dia:" CONTADOR
+067900     MOVE CONTADOR TO WS-RPT-DIA
+068000     MOVE SPACES TO WS-RPT-ACTIVIDAD
+068100     MOVE ZERO TO WS-RPT-MONTO
+068200     PERFORM 8300-WRITE-REPORT-LINE THRU 8300-EXIT
+068300     PERFORM 2526-POST-INTEREST THRU 2526-EXIT
+068400     IF CONTADOR = PAY-PAYDAY
+068500         PERFORM 2522-POST-NOMINA-CREDIT THRU 2522-EXIT
+068600     END-IF
+068700     PERFORM 2524-WRITE-CHECKPOINT THRU 2524-EXIT.
+068800 2520-EXIT.
+068900     EXIT.
+069000******************************************************************
+069100* 2526-POST-INTEREST - ACCRUE ONE DAY'S INTEREST ON THE CURRENT
+069200* FONDOS BALANCE AT PAY-INTEREST-RATE AND POST IT AS ITS OWN
+069300* LEDGER ENTRY AND REPORT LINE, SEPARATE FROM THE DAY'S OTHER
+069400* ACTIVITY.
+069500******************************************************************
+069600 2526-POST-INTEREST.
+069700     COMPUTE WS-INTEREST-AMT ROUNDED = FONDOS * PAY-INTEREST-RATE
+069800     ADD WS-INTEREST-AMT TO FONDOS
+069900     MOVE FONDOS TO EMP-FONDOS
+070000     REWRITE EMP-MASTER-RECORD
+070100     IF WS-EMPMAST-STATUS NOT = "00"
+070200         DISPLAY "PAY0100 - NO SE PUDO GRABAR EMPMAST, ESTADO "
+070300             WS-EMPMAST-STATUS
+070400     END-IF
+070500
+070600     MOVE "INTERES" TO WS-LEDGER-TYPE
+070700     MOVE ZERO TO WS-LEDGER-GROSS-AMT WS-LEDGER-TAX-AMT
+070800         WS-LEDGER-BENEFITS-AMT WS-LEDGER-GARNISH-AMT
+070900     MOVE WS-INTEREST-AMT TO WS-LEDGER-NET-AMT
+071000     PERFORM 8200-WRITE-LEDGER-RECORD THRU 8200-EXIT
+071100     ADD WS-INTEREST-AMT TO WS-TOTAL-INTERES
+071200
+071300     MOVE CONTADOR TO WS-RPT-DIA
+071400     MOVE "INTERES" TO WS-RPT-ACTIVIDAD
+071500     MOVE WS-INTEREST-AMT TO WS-RPT-MONTO
+071600     PERFORM 8300-WRITE-REPORT-LINE THRU 8300-EXIT.
+071700 2526-EXIT.
+071800     EXIT.
+071900******************************************************************
+072000* 2524-WRITE-CHECKPOINT - RECORD HOW FAR THE DAY LOOP HAS GOTTEN
+072100* FOR THE CURRENT EMPLOYEE SO A KILLED RUN CAN RESUME HERE.
+072200******************************************************************
+072300 2524-WRITE-CHECKPOINT.
+072400     MOVE EMP-ID TO CKPT-EMP-ID
+072500     MOVE WS-PAY-YEAR TO CKPT-YEAR
+072600     MOVE WS-PAY-MONTH TO CKPT-MONTH
+072700     MOVE CONTADOR TO CKPT-CONTADOR
+072800     MOVE FONDOS TO CKPT-FONDOS
+072810     MOVE WS-TOTAL-DEPOSITOS TO CKPT-TOTAL-DEPOSITOS
+072820     MOVE WS-TOTAL-RETIROS TO CKPT-TOTAL-RETIROS
+072830     MOVE WS-TOTAL-NOMINA TO CKPT-TOTAL-NOMINA
+072840     MOVE WS-TOTAL-INTERES TO CKPT-TOTAL-INTERES
+072900     SET CKPT-IN-PROGRESS TO TRUE
+073000     REWRITE CKPT-RECORD
+073100         INVALID KEY
+073200             WRITE CKPT-RECORD
+073300     END-REWRITE.
+073400 2524-EXIT.
+073500     EXIT.
+073600******************************************************************
+073700* 2530-CLEAR-CHECKPOINT - THE MONTH COMPLETED NORMALLY, SO MARK
+073800* THE CHECKPOINT COMPLETE INSTEAD OF LEAVING IT IN-PROGRESS.
+073900******************************************************************
+074000 2530-CLEAR-CHECKPOINT.
+074100     MOVE EMP-ID TO CKPT-EMP-ID
+074200     SET CKPT-COMPLETE TO TRUE
+074300     REWRITE CKPT-RECORD
+074400         INVALID KEY
+074500             CONTINUE
+074600     END-REWRITE.
+074700 2530-EXIT.
+074800     EXIT.
+074900******************************************************************
+075000* 2522-POST-NOMINA-CREDIT - COMPUTE GROSS PAY, APPLY THE TAX AND
+075100* BENEFITS RATES AND ANY GARNISHMENT ON FILE, AND POST THE NET
+075200* AMOUNT TO FONDOS. THE GROSS/DEDUCTION BREAKDOWN IS KEPT ON THE
+075300* LEDGER RECORD INSTEAD OF JUST POSTING A FLAT NUMBER.
+075400******************************************************************
+075500 2522-POST-NOMINA-CREDIT.
+075600     MOVE PAY-GROSS-SALARY       TO WS-GROSS-PAY
+075700     COMPUTE WS-TAX-AMT ROUNDED = WS-GROSS-PAY * PAY-TAX-RATE
+075800     COMPUTE WS-BENEFITS-AMT ROUNDED =
+075900         WS-GROSS-PAY * PAY-BENEFITS-RATE
+076000     COMPUTE WS-NET-PAY =
+076100         WS-GROSS-PAY - WS-TAX-AMT - WS-BENEFITS-AMT
+076200             - EMP-GARNISH-AMT
+076210
+076220     IF FONDOS + WS-NET-PAY < 0
+076230         DISPLAY "PAY0100 - EMBARGO EXCEDE FONDOS PARA " EMP-ID
+076240             ", SE LIMITA EL EMBARGO DE ESTE PERIODO"
+076250         COMPUTE WS-NET-PAY = ZERO - FONDOS
+076270     END-IF
+076300
+076400     ADD WS-NET-PAY TO FONDOS
+076500     MOVE FONDOS TO EMP-FONDOS
+076600     REWRITE EMP-MASTER-RECORD
+076700     IF WS-EMPMAST-STATUS NOT = "00"
+076800         DISPLAY "PAY0100 - NO SE PUDO GRABAR EMPMAST, ESTADO "
+076900             WS-EMPMAST-STATUS
+077000     END-IF
+077100
+077200     MOVE "NOMINA" TO WS-LEDGER-TYPE
+077300     MOVE WS-GROSS-PAY TO WS-LEDGER-GROSS-AMT
+077400     MOVE WS-TAX-AMT TO WS-LEDGER-TAX-AMT
+077500     MOVE WS-BENEFITS-AMT TO WS-LEDGER-BENEFITS-AMT
+077600     MOVE EMP-GARNISH-AMT TO WS-LEDGER-GARNISH-AMT
+077700     MOVE WS-NET-PAY TO WS-LEDGER-NET-AMT
+077800     PERFORM 8200-WRITE-LEDGER-RECORD THRU 8200-EXIT
+077900     ADD WS-NET-PAY TO WS-TOTAL-NOMINA
+078000     MOVE CONTADOR TO WS-RPT-DIA
+078100     MOVE "NOMINA" TO WS-RPT-ACTIVIDAD
+078200     MOVE WS-NET-PAY TO WS-RPT-MONTO
+078300     PERFORM 8300-WRITE-REPORT-LINE THRU 8300-EXIT
+078400     MOVE "NOMINA" TO WS-AUDIT-ACTION
+078500     MOVE "Y" TO WS-AUDIT-RESULT-SW
+078600     PERFORM 8100-WRITE-AUDIT-RECORD THRU 8100-EXIT
+078700     DISPLAY "Se ha recibido la nomina, neto:" FONDOS.
+078800 2522-EXIT.
+078900     EXIT.
+079000******************************************************************
+079100* 2540-WRITE-MONTH-END-SUMMARY - TOTAL UP THE MONTH'S DEPOSITS,
+079200* WITHDRAWALS AND NOMINA CREDIT FOR THE CURRENT EMPLOYEE AND
+079300* WRITE A SUMMARY SECTION TO THE STATEMENT REPORT.
+079400******************************************************************
+079500 2540-WRITE-MONTH-END-SUMMARY.
+079510     MOVE WS-TOTAL-DEPOSITOS TO WS-RPT-MONTO
+079600     STRING "RESUMEN " EMP-ID " TOTAL DEPOSITOS: "
+079700         WS-RPT-MONTO DELIMITED BY SIZE INTO WS-RPT-TEXT
+079800     PERFORM 8400-WRITE-REPORT-TEXT THRU 8400-EXIT
+079900     MOVE SPACES TO WS-RPT-TEXT
+079910     MOVE WS-TOTAL-RETIROS TO WS-RPT-MONTO
+080000     STRING "RESUMEN " EMP-ID " TOTAL RETIROS:   "
+080100         WS-RPT-MONTO DELIMITED BY SIZE INTO WS-RPT-TEXT
+080200     PERFORM 8400-WRITE-REPORT-TEXT THRU 8400-EXIT
+080300     MOVE SPACES TO WS-RPT-TEXT
+080310     MOVE WS-TOTAL-NOMINA TO WS-RPT-MONTO
+080400     STRING "RESUMEN " EMP-ID " TOTAL NOMINA:    "
+080500         WS-RPT-MONTO DELIMITED BY SIZE INTO WS-RPT-TEXT
+080600     PERFORM 8400-WRITE-REPORT-TEXT THRU 8400-EXIT
+080700     MOVE SPACES TO WS-RPT-TEXT
+080710     MOVE WS-TOTAL-INTERES TO WS-RPT-MONTO
+080800     STRING "RESUMEN " EMP-ID " TOTAL INTERES:   "
+080900         WS-RPT-MONTO DELIMITED BY SIZE INTO WS-RPT-TEXT
+081000     PERFORM 8400-WRITE-REPORT-TEXT THRU 8400-EXIT
+081100     MOVE SPACES TO WS-RPT-TEXT
+081110     MOVE FONDOS TO WS-RPT-FONDOS
+081200     STRING "RESUMEN " EMP-ID " FONDOS FINALES:  "
+081300         WS-RPT-FONDOS DELIMITED BY SIZE INTO WS-RPT-TEXT
+081400     PERFORM 8400-WRITE-REPORT-TEXT THRU 8400-EXIT.
+081500 2540-EXIT.
+081600     EXIT.
+081700******************************************************************
+081800* 8100-WRITE-AUDIT-RECORD - POST ONE ENTRY TO THE ACCESS AUDIT
+081900* TRAIL FOR THE EMPLOYEE CURRENTLY BEING PROCESSED. CALLERS SET
+082000* WS-OPERATOR-ID, WS-AUDIT-ACTION AND WS-AUDIT-RESULT-SW BEFORE
+082100* PERFORMING THIS PARAGRAPH.
+082200******************************************************************
+082300 8100-WRITE-AUDIT-RECORD.
+082400     MOVE EMP-ID                 TO AUD-EMP-ID
+082500     MOVE WS-OPERATOR-ID         TO AUD-OPERATOR-ID
+082600     MOVE WS-TODAY-YEAR          TO AUD-YEAR
+082700     MOVE WS-TODAY-MONTH         TO AUD-MONTH
+082800     MOVE WS-TODAY-DAY           TO AUD-DAY
+082900     MOVE WS-AUDIT-ACTION        TO AUD-ACTION
+083000     IF WS-AUDIT-RESULT-OK
+083100         SET AUD-RESULT-OK TO TRUE
+083200     ELSE
+083300         SET AUD-RESULT-REJECT TO TRUE
+083400     END-IF
+083500     WRITE AUDIT-RECORD.
+083600 8100-EXIT.
+083700     EXIT.
+083800******************************************************************
+083900* 8200-WRITE-LEDGER-RECORD - POST ONE ENTRY TO THE FONDOS
+084000* TRANSACTION LEDGER FOR THE EMPLOYEE CURRENTLY BEING PROCESSED.
+084100* CALLERS SET WS-LEDGER-TYPE AND THE WS-LEDGER-xxx-AMT FIELDS
+084200* BEFORE PERFORMING THIS PARAGRAPH.
+084300******************************************************************
+084400 8200-WRITE-LEDGER-RECORD.
+084500     MOVE EMP-ID                 TO LEDG-EMP-ID
+084600     MOVE WS-TODAY-YEAR          TO LEDG-TRAN-YEAR
+084700     MOVE WS-TODAY-MONTH         TO LEDG-TRAN-MONTH
+084800     MOVE WS-TODAY-DAY           TO LEDG-TRAN-DAY
+084900     MOVE WS-LEDGER-TYPE         TO LEDG-TRAN-TYPE
+085000     MOVE WS-LEDGER-GROSS-AMT    TO LEDG-GROSS-AMT
+085100     MOVE WS-LEDGER-TAX-AMT      TO LEDG-TAX-AMT
+085200     MOVE WS-LEDGER-BENEFITS-AMT TO LEDG-BENEFITS-AMT
+085300     MOVE WS-LEDGER-GARNISH-AMT  TO LEDG-GARNISH-AMT
+085400     MOVE WS-LEDGER-NET-AMT      TO LEDG-NET-AMT
+085500     MOVE FONDOS                 TO LEDG-BALANCE-AFTER
+085600     WRITE LEDGER-RECORD.
+085700 8200-EXIT.
+085800     EXIT.
+085900******************************************************************
+086000* 8300-WRITE-REPORT-LINE - WRITE ONE DETAIL LINE OF THE STATEMENT
+086100* REPORT FOR THE EMPLOYEE CURRENTLY BEING PROCESSED. CALLERS SET
+086200* WS-RPT-DIA, WS-RPT-ACTIVIDAD AND WS-RPT-MONTO BEFORE PERFORMING
+086300* THIS PARAGRAPH.
+086400******************************************************************
+086500 8300-WRITE-REPORT-LINE.
+086600     MOVE EMP-ID                 TO WS-RPT-EMP-ID
+086700     MOVE FONDOS                 TO WS-RPT-FONDOS
+086800     MOVE WS-RPT-LINE            TO RPT-RECORD
+086900     WRITE RPT-RECORD.
+087000 8300-EXIT.
+087100     EXIT.
+087200******************************************************************
+087300* 8400-WRITE-REPORT-TEXT - WRITE A FREEFORM TEXT LINE (HEADERS,
+087400* SUMMARIES) TO THE STATEMENT REPORT. CALLER SETS WS-RPT-TEXT.
+087500******************************************************************
+087600 8400-WRITE-REPORT-TEXT.
+087700     MOVE WS-RPT-TEXT            TO RPT-RECORD
+087800     WRITE RPT-RECORD.
+087900 8400-EXIT.
+088000     EXIT.
+088100******************************************************************
+088200* 9000-TERMINATE - CLOSE THE EMPLOYEE MASTER, LEDGER, CHECKPOINT,
+088300* AUDIT AND STATEMENT FILES.
+088400******************************************************************
+088500 9000-TERMINATE.
+088600     CLOSE EMPLOYEE-MASTER-FILE
+088700     CLOSE FONDOS-LEDGER-FILE
+088800     CLOSE PAY-CHECKPOINT-FILE
+088900     CLOSE PAY-AUDIT-FILE
+089000     CLOSE PAY-STATEMENT-FILE.
+089100 9000-EXIT.
+089200     EXIT.
+089300 END PROGRAM PAY0100.
