@@ -0,0 +1,116 @@
+000100******************************************************************
+000200* PROGRAM-ID. PAY0101.
+000300* AUTHOR.     E. CASTILLO - NOMINA/FONDOS TEAM.
+000400* INSTALLATION. DIRECCION DE SISTEMAS.
+000500* DATE-WRITTEN. 2026-08-09.
+000600* DATE-COMPILED.
+000700* PURPOSE.    ONE-TIME/REFRESH LOADER THAT BUILDS THE INDEXED
+000800*             EMPLOYEE MASTER FILE FROM A SEQUENTIAL ROSTER
+000900*             EXTRACT, SO PAY0100 HAS A REAL STAFF FILE TO READ
+001000*             INSTEAD OF A HARDCODED EMPLOYEE.
+001100* TECTONICS.  cobc -x PAY0101.cbl -I copybooks
+001200*
+001300* MODIFICATION HISTORY.
+001400*   2026-08-09  ECR  ORIGINAL VERSION.
+001500******************************************************************
+001600 IDENTIFICATION DIVISION.
+001700 PROGRAM-ID. PAY0101.
+001800 ENVIRONMENT DIVISION.
+001900 CONFIGURATION SECTION.
+002000 SOURCE-COMPUTER. GENERIC.
+002100 OBJECT-COMPUTER. GENERIC.
+002200 INPUT-OUTPUT SECTION.
+002300 FILE-CONTROL.
+002400     SELECT EMP-ROSTER-FILE ASSIGN TO "EMPNEW"
+002500         ORGANIZATION IS LINE SEQUENTIAL
+002600         FILE STATUS IS WS-ROSTER-STATUS.
+002700
+002800     SELECT EMPLOYEE-MASTER-FILE ASSIGN TO "EMPMAST"
+002900         ORGANIZATION IS INDEXED
+003000         ACCESS MODE IS SEQUENTIAL
+003100         RECORD KEY IS EMP-ID
+003200         FILE STATUS IS WS-EMPMAST-STATUS.
+003300 DATA DIVISION.
+003400 FILE SECTION.
+003500 FD  EMP-ROSTER-FILE
+003600     LABEL RECORDS ARE STANDARD.
+003700 01  ROSTER-RECORD.
+003800     05  ROST-ID                     PIC X(06).
+003900     05  ROST-NOMBRE                 PIC X(20).
+004000     05  ROST-APELLIDO               PIC X(20).
+004100     05  ROST-DIRECCION              PIC X(20).
+004200     05  ROST-FONDOS                 PIC 9(07)V99.
+004300
+004400 FD  EMPLOYEE-MASTER-FILE
+004500     LABEL RECORDS ARE STANDARD.
+004600     COPY PAYEMP.
+004700 WORKING-STORAGE SECTION.
+004800 77  WS-ROSTER-STATUS            PIC X(02) VALUE SPACES.
+004900 77  WS-EMPMAST-STATUS           PIC X(02) VALUE SPACES.
+005000 77  WS-EOF-ROSTER-SW            PIC X(01) VALUE 'N'.
+005100     88  WS-EOF-ROSTER           VALUE 'Y'.
+005200 77  WS-RECORDS-LOADED           PIC 9(05) COMP VALUE ZERO.
+005300 PROCEDURE DIVISION.
+005400******************************************************************
+005500* 0000-MAINLINE - LOAD EVERY ROSTER RECORD INTO EMPMAST.
+005600******************************************************************
+005700 0000-MAINLINE.
+005800     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+005900     PERFORM 2000-LOAD-ONE-EMPLOYEE THRU 2000-EXIT
+006000         UNTIL WS-EOF-ROSTER
+006100     PERFORM 9000-TERMINATE THRU 9000-EXIT
+006200     STOP RUN.
+006300******************************************************************
+006400* 1000-INITIALIZE - OPEN THE ROSTER EXTRACT FOR INPUT AND THE
+006500* MASTER FILE FOR OUTPUT (A FRESH BUILD EACH TIME THIS IS RUN).
+006600******************************************************************
+006700 1000-INITIALIZE.
+006800     OPEN INPUT EMP-ROSTER-FILE
+006900     OPEN OUTPUT EMPLOYEE-MASTER-FILE
+007000     PERFORM 1100-READ-ROSTER THRU 1100-EXIT.
+007100 1000-EXIT.
+007200     EXIT.
+007300******************************************************************
+007400* 1100-READ-ROSTER - READ THE NEXT ROSTER EXTRACT RECORD.
+007500******************************************************************
+007600 1100-READ-ROSTER.
+007700     READ EMP-ROSTER-FILE
+007800         AT END
+007900             MOVE "Y" TO WS-EOF-ROSTER-SW
+008000     END-READ.
+008100 1100-EXIT.
+008200     EXIT.
+008300******************************************************************
+008400* 2000-LOAD-ONE-EMPLOYEE - BUILD ONE MASTER RECORD FROM THE
+008500* CURRENT ROSTER RECORD AND WRITE IT TO EMPMAST.
+008600******************************************************************
+008700 2000-LOAD-ONE-EMPLOYEE.
+008800     MOVE ROST-ID                TO EMP-ID
+008900     MOVE ROST-NOMBRE            TO EMP-NOMBRE
+009000     MOVE ROST-APELLIDO          TO EMP-APELLIDO
+009100     MOVE ROST-DIRECCION         TO EMP-DIRECCION
+009200     MOVE ROST-FONDOS            TO EMP-FONDOS
+009300     MOVE ZERO                   TO EMP-GARNISH-AMT
+009400     SET EMP-STATUS-ACTIVE       TO TRUE
+009500
+009600     WRITE EMP-MASTER-RECORD
+009800         INVALID KEY
+009900             DISPLAY "PAY0101 - NO SE PUDO CARGAR EMPLEADO "
+010000                 ROST-ID " ESTADO " WS-EMPMAST-STATUS
+010100         NOT INVALID KEY
+010200             ADD 1 TO WS-RECORDS-LOADED
+010300     END-WRITE
+010400
+010500     PERFORM 1100-READ-ROSTER THRU 1100-EXIT.
+010600 2000-EXIT.
+010700     EXIT.
+010800******************************************************************
+010900* 9000-TERMINATE - CLOSE BOTH FILES AND REPORT THE LOAD COUNT.
+011000******************************************************************
+011100 9000-TERMINATE.
+011200     CLOSE EMP-ROSTER-FILE
+011300     CLOSE EMPLOYEE-MASTER-FILE
+011400     DISPLAY "PAY0101 - EMPLEADOS CARGADOS: " WS-RECORDS-LOADED.
+011500 9000-EXIT.
+011600     EXIT.
+011700 END PROGRAM PAY0101.
