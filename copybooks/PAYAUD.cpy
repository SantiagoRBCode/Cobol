@@ -0,0 +1,17 @@
+000100******************************************************************
+000200* PAYAUD - ACCESS AUDIT TRAIL RECORD LAYOUT
+000300* ONE RECORD IS WRITTEN EVERY TIME AN OPERATOR SIGNS ON, OR AN
+000400* EMPLOYEE'S FONDOS BALANCE IS TOUCHED BY INGRESAR, RETIRAR, OR
+000500* NOMINA, SO WE CAN SHOW WHO DID WHAT TO WHOSE BALANCE AND WHEN.
+000600******************************************************************
+000700 01  AUDIT-RECORD.
+000800     05  AUD-EMP-ID                  PIC X(06).
+000900     05  AUD-OPERATOR-ID             PIC X(06).
+001000     05  AUD-DATE.
+001100         10  AUD-YEAR                PIC 9(04).
+001200         10  AUD-MONTH               PIC 9(02).
+001300         10  AUD-DAY                 PIC 9(02).
+001400     05  AUD-ACTION                  PIC X(10).
+001500     05  AUD-RESULT                  PIC X(10).
+001600         88  AUD-RESULT-OK           VALUE 'ACEPTADO'.
+001700         88  AUD-RESULT-REJECT       VALUE 'RECHAZADO'.
