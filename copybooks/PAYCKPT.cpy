@@ -0,0 +1,19 @@
+000100******************************************************************
+000200* PAYCKPT - NOMINA CHECKPOINT/RESTART RECORD LAYOUT
+000300* ONE RECORD PER EMPLOYEE, WRITTEN AT THE END OF EACH DAY OF THE
+000400* NOMINA WORK-DAY LOOP SO A KILLED OR ABENDED RUN CAN RESUME AT
+000500* THE NEXT DAY INSTEAD OF REPROCESSING THE WHOLE MONTH.
+000600******************************************************************
+000700 01  CKPT-RECORD.
+000800     05  CKPT-EMP-ID                 PIC X(06).
+000900     05  CKPT-YEAR                   PIC 9(04).
+001000     05  CKPT-MONTH                  PIC 9(02).
+001100     05  CKPT-CONTADOR               PIC 9(02).
+001200     05  CKPT-FONDOS                 PIC S9(07)V99.
+001210     05  CKPT-TOTAL-DEPOSITOS        PIC S9(07)V99.
+001220     05  CKPT-TOTAL-RETIROS          PIC S9(07)V99.
+001230     05  CKPT-TOTAL-NOMINA           PIC S9(07)V99.
+001240     05  CKPT-TOTAL-INTERES          PIC S9(07)V99.
+001300     05  CKPT-STATUS                 PIC X(01).
+001400         88  CKPT-IN-PROGRESS        VALUE 'P'.
+001500         88  CKPT-COMPLETE           VALUE 'C'.
