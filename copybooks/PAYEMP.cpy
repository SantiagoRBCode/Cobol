@@ -0,0 +1,16 @@
+000100******************************************************************
+000200* PAYEMP - EMPLOYEE MASTER RECORD LAYOUT
+000300* USED BY PAY0100 (PAYROLL/FONDOS DRIVER) AND PAY0101 (MASTER
+000400* FILE LOADER).  KEYED BY EMP-ID ON THE INDEXED MASTER FILE.
+000500******************************************************************
+000600 01  EMP-MASTER-RECORD.
+000700     05  EMP-ID                      PIC X(06).
+000800     05  EMP-NOMBRE                  PIC X(20).
+000900     05  EMP-APELLIDO                PIC X(20).
+001000     05  EMP-DIRECCION               PIC X(20).
+001100     05  EMP-FONDOS                  PIC S9(07)V99.
+001200     05  EMP-GARNISH-AMT             PIC S9(05)V99.
+001300     05  EMP-STATUS                  PIC X(01).
+001400         88  EMP-STATUS-ACTIVE       VALUE 'A'.
+001500         88  EMP-STATUS-INACTIVE     VALUE 'I'.
+001600     05  FILLER                      PIC X(10).
