@@ -0,0 +1,23 @@
+000100******************************************************************
+000200* PAYLEDG - FONDOS TRANSACTION LEDGER RECORD LAYOUT
+000300* ONE RECORD IS WRITTEN FOR EVERY DEPOSIT, WITHDRAWAL, PAYROLL
+000400* CREDIT OR INTEREST POST AGAINST AN EMPLOYEE'S FONDOS BALANCE.
+000500* THIS GIVES US AN AUDIT TRAIL OF HOW THE BALANCE WAS REACHED.
+000600******************************************************************
+000700 01  LEDGER-RECORD.
+000800     05  LEDG-EMP-ID                 PIC X(06).
+000900     05  LEDG-TRAN-DATE.
+001000         10  LEDG-TRAN-YEAR          PIC 9(04).
+001100         10  LEDG-TRAN-MONTH         PIC 9(02).
+001200         10  LEDG-TRAN-DAY           PIC 9(02).
+001300     05  LEDG-TRAN-TYPE              PIC X(10).
+001400         88  LEDG-TYPE-DEPOSITO      VALUE 'DEPOSITO'.
+001500         88  LEDG-TYPE-RETIRO        VALUE 'RETIRO'.
+001600         88  LEDG-TYPE-NOMINA        VALUE 'NOMINA'.
+001700         88  LEDG-TYPE-INTERES       VALUE 'INTERES'.
+001800     05  LEDG-GROSS-AMT              PIC S9(07)V99.
+001900     05  LEDG-TAX-AMT                PIC S9(07)V99.
+002000     05  LEDG-BENEFITS-AMT           PIC S9(07)V99.
+002100     05  LEDG-GARNISH-AMT            PIC S9(07)V99.
+002200     05  LEDG-NET-AMT                PIC S9(07)V99.
+002300     05  LEDG-BALANCE-AFTER          PIC S9(07)V99.
